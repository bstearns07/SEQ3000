@@ -26,6 +26,28 @@
                            FILE STATUS IS NEWMAST-FILE-STATUS.
            SELECT ERRTRAN  ASSIGN TO ERRTRAN
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT CTLRPT  ASSIGN TO CTLRPT
+                           FILE STATUS IS CTLRPT-FILE-STATUS.
+           SELECT DEPTMAST  ASSIGN TO DEPTMAST
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS DM-DEPART-CODE
+                           FILE STATUS IS DEPTMAST-FILE-STATUS.
+           SELECT JOBSAL  ASSIGN TO JOBSAL
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS JS-JOB-CLASS
+                           FILE STATUS IS JOBSAL-FILE-STATUS.
+           SELECT CHKPNT  ASSIGN TO CHKPNT
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS CP-CONTROL-KEY
+                           FILE STATUS IS CHKPNT-FILE-STATUS.
+           SELECT EMPHIST  ASSIGN TO EMPHIST
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS EH-EMPLOYEE-ID
+                           FILE STATUS IS EMPHIST-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -33,11 +55,11 @@
 
        FD  EMPTRAN.
 
-       01  TRANSACTION-RECORD      PIC X(50).
+       01  TRANSACTION-RECORD      PIC X(58).
 
        FD  OLDEMP.
 
-       01  OLD-MASTER-RECORD       PIC X(57).
+       01  OLD-MASTER-RECORD       PIC X(65).
 
        FD  NEWEMP.
 
@@ -50,10 +72,56 @@
            05  NM-ANNUAL-SALARY            PIC 9(5)V99.
            05  NM-VACATION-HOURS           PIC 9(3).
            05  NM-SICK-HOURS               PIC 9(3)V99.
+           05  NM-DATE-OF-HIRE             PIC 9(8).
 
        FD     ERRTRAN.
 
-       01  ERROR-TRANSACTION       PIC X(50).
+       01  ERROR-TRANSACTION.
+           05  ER-TRANSACTION-DATA    PIC X(58).
+           05  ER-REASON-CODE         PIC X(30).
+
+       FD  CTLRPT.
+
+       01  CONTROL-TOTALS-LINE.
+           05  CTL-LABEL               PIC X(30).
+           05  CTL-COUNT               PIC ZZZ,ZZ9.
+
+       FD  DEPTMAST.
+
+       01  DEPARTMENT-MASTER-RECORD.
+           05  DM-DEPART-CODE          PIC X(5).
+           05  DM-DEPART-NAME          PIC X(20).
+
+       FD  JOBSAL.
+
+       01  JOB-SALARY-BAND-RECORD.
+           05  JS-JOB-CLASS             PIC X(2).
+           05  JS-MIN-SALARY            PIC 9(5)V99.
+           05  JS-MAX-SALARY            PIC 9(5)V99.
+
+       FD  CHKPNT.
+
+       01  CHECKPOINT-RECORD.
+           05  CP-CONTROL-KEY           PIC X(1).
+           05  CP-LAST-EMPLOYEE-ID      PIC X(5).
+           05  CP-ADD-COUNT             PIC 9(7).
+           05  CP-CHANGE-COUNT          PIC 9(7).
+           05  CP-DELETE-COUNT          PIC 9(7).
+           05  CP-ERROR-COUNT           PIC 9(7).
+           05  CP-REHIRE-COUNT          PIC 9(7).
+
+       FD  EMPHIST.
+
+       01  EMPLOYEE-HISTORY-RECORD.
+           05  EH-EMPLOYEE-ID              PIC X(5).
+           05  EH-EMPLOYEE-NAME            PIC X(30).
+           05  EH-DEPART-CODE              PIC X(5).
+           05  EH-JOB-CLASS                PIC X(2).
+           05  EH-ANNUAL-SALARY            PIC 9(5)V99.
+           05  EH-VACATION-HOURS           PIC 9(3).
+           05  EH-SICK-HOURS               PIC 9(3)V99.
+           05  EH-DATE-OF-HIRE             PIC 9(8).
+           05  EH-TERMINATION-DATE         PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -66,24 +134,80 @@
                88  NEED-MASTER                         VALUE "Y".
            05  WRITE-MASTER-SWITCH             PIC X   VALUE "N".
                88  WRITE-MASTER                        VALUE "Y".
+           05  RUN-ABORTED-SWITCH               PIC X   VALUE "N".
+               88  RUN-ABORTED                         VALUE "Y".
+           05  MASTER-DELETED-SWITCH            PIC X   VALUE "N".
+               88  MASTER-DELETED                      VALUE "Y".
+
+       01  MATCH-CONTROL-FIELDS.
+           05  MC-MATCHED-EMPLOYEE-ID           PIC X(5).
+
+       01  RESTART-FIELDS.
+           05  RESTART-ACTIVE-SWITCH            PIC X   VALUE "N".
+               88  RESTART-ACTIVE                      VALUE "Y".
+           05  RESTART-KEY                      PIC X(5) VALUE SPACES.
+
+       01  RUN-DATE-FIELDS.
+           05  RUN-DATE                         PIC 9(8).
 
        01  FILE-STATUS-FIELDS.
            05  NEWMAST-FILE-STATUS     PIC XX.
                88  NEWMAST-SUCCESSFUL          VALUE "00".
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
+           05  CTLRPT-FILE-STATUS      PIC XX.
+               88  CTLRPT-SUCCESSFUL           VALUE "00".
+           05  DEPTMAST-FILE-STATUS    PIC XX.
+               88  DEPTMAST-SUCCESSFUL         VALUE "00".
+           05  JOBSAL-FILE-STATUS      PIC XX.
+               88  JOBSAL-SUCCESSFUL           VALUE "00".
+           05  CHKPNT-FILE-STATUS      PIC XX.
+               88  CHKPNT-SUCCESSFUL           VALUE "00".
+               88  CHKPNT-NOT-FOUND            VALUE "35".
+           05  EMPHIST-FILE-STATUS     PIC XX.
+               88  EMPHIST-SUCCESSFUL          VALUE "00".
+               88  EMPHIST-NOT-FOUND           VALUE "35".
+               88  EMPHIST-DUPLICATE-KEY       VALUE "22".
+
+       01  EDIT-SWITCHES.
+           05  DEPARTMENT-VALID-SWITCH  PIC X  VALUE "Y".
+               88  DEPARTMENT-VALID             VALUE "Y".
+               88  DEPARTMENT-INVALID           VALUE "N".
+           05  JOB-SALARY-VALID-SWITCH  PIC X  VALUE "Y".
+               88  JOB-SALARY-VALID             VALUE "Y".
+               88  JOB-SALARY-INVALID           VALUE "N".
+
+       01  EDIT-WORK-FIELDS.
+           05  EDT-CHECK-DEPART-CODE    PIC X(5).
+           05  EDT-CHECK-JOB-CLASS      PIC X(2).
+           05  EDT-CHECK-SALARY         PIC 9(5)V99.
+
+       01  CHECKPOINT-WORK-FIELDS.
+           05  CKPT-EMPLOYEE-ID         PIC X(5).
+
+       01  ERROR-REASON-FIELDS.
+           05  ER-REASON-TEXT           PIC X(30)   VALUE SPACES.
+
+       01  CONTROL-COUNTERS.
+           05  CT-ADD-COUNT            PIC 9(7)    VALUE ZERO.
+           05  CT-CHANGE-COUNT         PIC 9(7)    VALUE ZERO.
+           05  CT-DELETE-COUNT         PIC 9(7)    VALUE ZERO.
+           05  CT-ERROR-COUNT          PIC 9(7)    VALUE ZERO.
+           05  CT-REHIRE-COUNT         PIC 9(7)    VALUE ZERO.
 
        01  EMPLOYEE-TRANSACTION.
            05  ET-TRANSACTION-CODE     PIC X.
                88  ADD-RECORD                  VALUE "A".
                88  CHANGE-RECORD               VALUE "C".
                88  DELETE-RECORD               VALUE "D".
+               88  REHIRE-RECORD               VALUE "R".
            05  ET-MASTER-DATA.
                  10  ET-EMPLOYEE-ID              PIC X(5).
                  10  ET-EMPLOYEE-NAME            PIC X(30).
                  10  ET-DEPART-CODE              PIC X(5).
                  10  ET-JOB-CLASS                PIC X(2).
                  10  ET-ANNUAL-SALARY            PIC 9(5)V99.
+                 10  ET-DATE-OF-HIRE             PIC 9(8).
 
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID              PIC X(5).
@@ -93,6 +217,7 @@
            05  EM-ANNUAL-SALARY            PIC 9(5)V99.
            05  EM-VACATION-HOURS           PIC 9(3).
            05  EM-SICK-HOURS               PIC 9(3)V99.
+           05  EM-DATE-OF-HIRE             PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -104,16 +229,40 @@
       ******************************************************************
        000-MAINTAIN-INVENTORY-FILE.
 
-           OPEN INPUT  OLDEMP
-                       EMPTRAN
-                OUTPUT NEWEMP
-                       ERRTRAN.
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           PERFORM 005-CHECK-FOR-RESTART.
+           IF RESTART-ACTIVE
+               OPEN INPUT  OLDEMP
+                           EMPTRAN
+                           DEPTMAST
+                           JOBSAL
+                    EXTEND NEWEMP
+                           ERRTRAN
+                    OUTPUT CTLRPT
+               PERFORM 006-SKIP-TO-RESTART-POINT
+           ELSE
+               OPEN INPUT  OLDEMP
+                           EMPTRAN
+                           DEPTMAST
+                           JOBSAL
+                    OUTPUT NEWEMP
+                           ERRTRAN
+                           CTLRPT.
+           PERFORM 007-OPEN-EMPLOYEE-HISTORY-FILE.
            PERFORM  300-MAINTAIN-EMPLOYEE-RECORD
                UNTIL ALL-RECORDS-PROCESSED.
+           PERFORM 420-WRITE-CONTROL-TOTALS-REPORT.
+           IF NOT RUN-ABORTED
+               PERFORM 460-CLEAR-CHECKPOINT.
            CLOSE EMPTRAN
                  OLDEMP
                  NEWEMP
-                 ERRTRAN.
+                 ERRTRAN
+                 CTLRPT
+                 DEPTMAST
+                 JOBSAL
+                 EMPHIST
+                 CHKPNT.
            STOP RUN.
 
       ******************************************************************
@@ -184,7 +333,13 @@
       *****************************************************************
       *    Writes out the new master record to the new master file. If a
       *    write error occurs, writes out the transaction to the error
-      *    file and sets the switch to end processing of all records
+      *    file and sets the switch to end processing of all records.
+      *    On a successful write, records a fresh checkpoint so a
+      *    restart never replays a master record NEWEMP already has -
+      *    every write is its own checkpoint rather than batching them,
+      *    since any gap between the checkpoint and the actual abort
+      *    point is exactly the window in which a restart would
+      *    duplicate records in NEWEMP
       *****************************************************************
        340-WRITE-NEW-MASTER.
 
@@ -193,7 +348,11 @@
                DISPLAY "WRITE ERROR ON NEWMAST FOR ITEM NUMBER "
                    NM-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " NEWMAST-FILE-STATUS
-               SET ALL-RECORDS-PROCESSED TO TRUE.
+               SET ALL-RECORDS-PROCESSED TO TRUE
+               SET RUN-ABORTED TO TRUE
+           ELSE
+               MOVE NM-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID
+               PERFORM 450-WRITE-CHECKPOINT.
 
       *****************************************************************
       *    If the master record employee ID is higher than the 
@@ -201,14 +360,23 @@
       *    has no master record. Checks to see if the transaction is an
       *    add operation, and if so adds the transaction to the new
       *    master record. If not, writes the transaction to the error
-      *    file
+      *    file. A transaction rejected here stands alone against the
+      *    old master record still sitting unread - unlike a rejected
+      *    transaction inside 370/375's matched-key loop, there is no
+      *    later transaction for this same key still to come, so the
+      *    checkpoint can safely advance to this transaction's
+      *    employee ID as soon as it is logged to ERRTRAN
       *****************************************************************
        350-PROCESS-HI-MASTER.
 
            IF ADD-RECORD
                PERFORM 380-APPLY-ADD-TRANSACTION
+           ELSE IF REHIRE-RECORD
+               PERFORM 395-APPLY-REHIRE-TRANSACTION
            ELSE
-               PERFORM 390-WRITE-ERROR-TRANSACTION.
+               MOVE "UNKNOWN EMPLOYEE ID" TO ER-REASON-TEXT
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+               PERFORM 455-CHECKPOINT-ERROR-TRANSACTION.
 
       *****************************************************************
       *    If the master record employee ID is lower than the 
@@ -227,104 +395,582 @@
            MOVE EM-ANNUAL-SALARY     TO NM-ANNUAL-SALARY
            MOVE EM-VACATION-HOURS    TO NM-VACATION-HOURS
            MOVE EM-SICK-HOURS        TO NM-SICK-HOURS
+           MOVE EM-DATE-OF-HIRE      TO NM-DATE-OF-HIRE
            SET WRITE-MASTER TO TRUE.
            SET NEED-MASTER TO TRUE.
 
       *****************************************************************
       *    If read-in employee ID is HIGH VALUES, all transactions have
       *    been processed, so sets the switch to end processing of all
-      *    records. If not, checks to see if the transaction is a delete
-      *    or change, and performs the appropriate processing. If 
-      *    neither applies, writes the transaction to the error file
+      *    records. If not, seeds the new master record from the
+      *    current old master record once, then keeps applying
+      *    transactions against this same master key for as long as
+      *    consecutive transactions in EMPTRAN keep matching it (so
+      *    two same-day changes for one employee both post instead of
+      *    the second one falling through as a mismatch, and each one
+      *    builds on what the prior one in the same run already
+      *    changed instead of starting over from the old master
+      *    record), then writes the master record and moves on to the
+      *    next one. If every transaction against this master key
+      *    ended in a delete, no master record is written - instead
+      *    the checkpoint is recorded here directly, once the whole
+      *    run of matching transactions for this key is done, so a
+      *    delete-only key still advances the restart point the same
+      *    way a written master record does
       *****************************************************************
        370-PROCESS-MAST-TRAN-EQUAL.
       *    CHECK IF AT END OF FILE
            IF EM-EMPLOYEE-ID = HIGH-VALUES
                SET ALL-RECORDS-PROCESSED TO TRUE
            ELSE
-               IF DELETE-RECORD
-                   PERFORM 400-APPLY-DELETE-TRANSACTION
+               MOVE "N" TO MASTER-DELETED-SWITCH
+               MOVE EM-EMPLOYEE-ID TO MC-MATCHED-EMPLOYEE-ID
+               MOVE EM-EMPLOYEE-ID       TO NM-EMPLOYEE-ID
+               MOVE EM-EMPLOYEE-NAME     TO NM-EMPLOYEE-NAME
+               MOVE EM-DEPART-CODE       TO NM-DEPART-CODE
+               MOVE EM-JOB-CLASS         TO NM-JOB-CLASS
+               MOVE EM-ANNUAL-SALARY     TO NM-ANNUAL-SALARY
+               MOVE EM-VACATION-HOURS    TO NM-VACATION-HOURS
+               MOVE EM-SICK-HOURS        TO NM-SICK-HOURS
+               MOVE EM-DATE-OF-HIRE      TO NM-DATE-OF-HIRE
+               PERFORM 375-APPLY-MATCHING-TRANSACTION
+                   UNTIL ET-EMPLOYEE-ID NOT = MC-MATCHED-EMPLOYEE-ID
+               IF NOT MASTER-DELETED
+                   SET WRITE-MASTER TO TRUE
                ELSE
-                   IF CHANGE-RECORD
-                       PERFORM 410-APPLY-CHANGE-TRANSACTION
-                   ELSE
-                       PERFORM 390-WRITE-ERROR-TRANSACTION.
+                   MOVE NM-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID
+                   PERFORM 450-WRITE-CHECKPOINT
+               END-IF
+               SET NEED-MASTER TO TRUE
+               MOVE "N" TO NEED-TRANSACTION-SWITCH.
+
+      *****************************************************************
+      *    Applies a single transaction that matches the master key
+      *    currently being built in NEW-MASTER-RECORD, then reads the
+      *    next transaction so the caller's loop can tell whether
+      *    another one matches the same key. A change transaction
+      *    reaching here after an earlier delete in this same matched
+      *    key's run of transactions has nothing left to change - the
+      *    master is being dropped from this run - so it is rejected
+      *    as UNKNOWN EMPLOYEE ID instead of being silently folded into
+      *    NM-* and then thrown away by 370 when MASTER-DELETED wins. A
+      *    rehire transaction reaching here after that same earlier
+      *    delete is not a duplicate at all - the employee really was
+      *    just terminated by this run - so it is posted through
+      *    395-APPLY-REHIRE-TRANSACTION against the history record 400
+      *    just wrote, the same path a rehire takes when no master
+      *    exists for the ID yet. A rehire matching a master that is
+      *    still active this run is the genuine duplicate case
+      *****************************************************************
+       375-APPLY-MATCHING-TRANSACTION.
+
+           IF DELETE-RECORD
+               PERFORM 400-APPLY-DELETE-TRANSACTION
+           ELSE
+           IF CHANGE-RECORD AND MASTER-DELETED
+               MOVE "UNKNOWN EMPLOYEE ID" TO ER-REASON-TEXT
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+           ELSE
+           IF CHANGE-RECORD
+               PERFORM 410-APPLY-CHANGE-TRANSACTION
+           ELSE
+           IF REHIRE-RECORD AND MASTER-DELETED
+               PERFORM 395-APPLY-REHIRE-TRANSACTION
+           ELSE
+               MOVE "DUPLICATE EMPLOYEE ID" TO ER-REASON-TEXT
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+           END-IF
+           END-IF
+           END-IF
+           END-IF.
+           PERFORM 310-READ-INVENTORY-TRANSACTION.
 
       *****************************************************************
-      *    If the transaction is an add transaction, moves the 
-      *    transaction fields to the new master record fields, sets the 
-      *    vacation and sick hours to zero, and sets the switch to write
-      *    out the new master and get the next transaction record
+      *    If the transaction is an add transaction, validates the
+      *    department code on the transaction and, if it checks out,
+      *    moves the transaction fields to the new master record
+      *    fields, carries over the date of hire, sets the vacation and
+      *    sick hours to zero (leave accrues later through the monthly
+      *    SEQ4000 run), and sets the switch to write out the new
+      *    master and get the next transaction record. If the
+      *    department code is not on file, the transaction is rejected
+      *    to the error file instead of being posted
       *****************************************************************
        380-APPLY-ADD-TRANSACTION.
 
-           MOVE ET-EMPLOYEE-ID TO NM-EMPLOYEE-ID.
-           MOVE ET-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME.
-           MOVE ET-DEPART-CODE TO NM-DEPART-CODE.
-           MOVE ET-JOB-CLASS TO NM-JOB-CLASS.
-           MOVE ET-ANNUAL-SALARY TO NM-ANNUAL-SALARY.
-           MOVE ZERO TO NM-VACATION-HOURS.
-           MOVE ZERO TO NM-SICK-HOURS.
-           SET WRITE-MASTER TO TRUE.
-           SET NEED-TRANSACTION TO TRUE.
+           MOVE ET-DEPART-CODE TO EDT-CHECK-DEPART-CODE.
+           PERFORM 430-VALIDATE-DEPARTMENT-CODE.
+           MOVE ET-JOB-CLASS TO EDT-CHECK-JOB-CLASS.
+           MOVE ET-ANNUAL-SALARY TO EDT-CHECK-SALARY.
+           PERFORM 440-VALIDATE-JOB-CLASS-SALARY.
+           IF DEPARTMENT-VALID AND JOB-SALARY-VALID
+               MOVE ET-EMPLOYEE-ID TO NM-EMPLOYEE-ID
+               MOVE ET-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME
+               MOVE EDT-CHECK-DEPART-CODE TO NM-DEPART-CODE
+               MOVE ET-JOB-CLASS TO NM-JOB-CLASS
+               MOVE ET-ANNUAL-SALARY TO NM-ANNUAL-SALARY
+               MOVE ET-DATE-OF-HIRE TO NM-DATE-OF-HIRE
+               MOVE ZERO TO NM-VACATION-HOURS
+               MOVE ZERO TO NM-SICK-HOURS
+               ADD 1 TO CT-ADD-COUNT
+               SET WRITE-MASTER TO TRUE
+               SET NEED-TRANSACTION TO TRUE
+           ELSE
+               IF DEPARTMENT-INVALID
+                   MOVE "UNKNOWN DEPARTMENT CODE" TO ER-REASON-TEXT
+               ELSE
+                   MOVE "JOB CLASS/SALARY OUT OF BAND" TO ER-REASON-TEXT
+               END-IF
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+               PERFORM 455-CHECKPOINT-ERROR-TRANSACTION.
 
       *****************************************************************
-      *    If the transaction is an invalid transaction (not an add
-      *    transaction with a high master record, not a delete or change
-      *    transaction with an equal master record), writes the 
-      *    transaction to the error file and sets the switch to end 
-      *    processing of all records
+      *    Writes the rejected transaction to the error file along
+      *    with the reason code the rejecting paragraph left in
+      *    ER-REASON-TEXT, then clears ER-REASON-TEXT back to spaces
+      *    so a paragraph that forgets to set it doesn't inherit the
+      *    last reason code written
       *****************************************************************
        390-WRITE-ERROR-TRANSACTION.
 
-           WRITE ERROR-TRANSACTION FROM EMPLOYEE-TRANSACTION.
+           MOVE EMPLOYEE-TRANSACTION TO ER-TRANSACTION-DATA.
+           MOVE ER-REASON-TEXT       TO ER-REASON-CODE.
+           MOVE SPACES               TO ER-REASON-TEXT.
+           WRITE ERROR-TRANSACTION.
            IF NOT ERRTRAN-SUCCESSFUL
                DISPLAY "WRITE ERROR ON ERRTRAN FOR EMPLOYEE ID "
                    ET-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
                SET ALL-RECORDS-PROCESSED TO TRUE
+               SET RUN-ABORTED TO TRUE
            ELSE
+               ADD 1 TO CT-ERROR-COUNT
                SET NEED-TRANSACTION TO TRUE.
 
       *****************************************************************
-      *    If the transaction is a delete transaction, sets the switch 
-      *    to get the next master and transaction records without
-      *    writing anything, effectively deleting the master record 
-      *    from the new master file.
+      *    Advances the checkpoint to the employee ID of a transaction
+      *    just rejected to ERRTRAN by 350-PROCESS-HI-MASTER (directly,
+      *    or through 380/395/396), so a later abort does not replay
+      *    an already-logged rejection and double-count it on the
+      *    control-totals report. Only performed for a standalone
+      *    rejection, not for one that happened inside 370/375's
+      *    matched-key loop, since other transactions for that same
+      *    key may still be waiting to be applied - that key's
+      *    checkpoint is handled once as a whole, at the end of 370
+      *****************************************************************
+       455-CHECKPOINT-ERROR-TRANSACTION.
+
+           IF ERRTRAN-SUCCESSFUL
+               MOVE ET-EMPLOYEE-ID TO CKPT-EMPLOYEE-ID
+               PERFORM 450-WRITE-CHECKPOINT.
+
+      *****************************************************************
+      *    If the transaction is a rehire transaction, looks the
+      *    employee ID up in the termination history file. If no
+      *    history record is found, the transaction is rejected to the
+      *    error file. If one is found, reposts the record into the
+      *    new master
+      *****************************************************************
+       395-APPLY-REHIRE-TRANSACTION.
+
+           MOVE ET-EMPLOYEE-ID TO EH-EMPLOYEE-ID.
+           READ EMPHIST
+               INVALID KEY
+                   MOVE "NO HISTORY ON FILE FOR REHIRE"
+                       TO ER-REASON-TEXT
+                   PERFORM 390-WRITE-ERROR-TRANSACTION
+                   PERFORM 455-CHECKPOINT-ERROR-TRANSACTION
+               NOT INVALID KEY
+                   PERFORM 396-POST-REHIRE-TRANSACTION.
+
+      *****************************************************************
+      *    Builds the rehired employee's new master record. Department,
+      *    job class, and salary come off the rehire transaction when
+      *    present, falling back to the history record's values when
+      *    the transaction leaves them blank, the same way a change
+      *    transaction falls back to the existing master. The fallback
+      *    values are staged into the EDT-CHECK- scratch fields rather
+      *    than written back into the EMPLOYEE-TRANSACTION buffer, so
+      *    if this rehire is then rejected, the ERRTRAN record it
+      *    produces still reflects exactly what the transaction card
+      *    actually submitted. Date of hire and accrued vacation/sick
+      *    hours always come off the history record so the employee
+      *    keeps their original seniority instead of starting over as
+      *    a brand new hire
+      *****************************************************************
+       396-POST-REHIRE-TRANSACTION.
+
+           IF ET-DEPART-CODE = SPACES
+               MOVE EH-DEPART-CODE TO EDT-CHECK-DEPART-CODE
+           ELSE
+               MOVE ET-DEPART-CODE TO EDT-CHECK-DEPART-CODE.
+           IF ET-JOB-CLASS = SPACES
+               MOVE EH-JOB-CLASS TO EDT-CHECK-JOB-CLASS
+           ELSE
+               MOVE ET-JOB-CLASS TO EDT-CHECK-JOB-CLASS.
+           IF ET-ANNUAL-SALARY = ZERO
+               MOVE EH-ANNUAL-SALARY TO EDT-CHECK-SALARY
+           ELSE
+               MOVE ET-ANNUAL-SALARY TO EDT-CHECK-SALARY.
+           PERFORM 430-VALIDATE-DEPARTMENT-CODE.
+           PERFORM 440-VALIDATE-JOB-CLASS-SALARY.
+           IF DEPARTMENT-VALID AND JOB-SALARY-VALID
+               MOVE ET-EMPLOYEE-ID TO NM-EMPLOYEE-ID
+               IF ET-EMPLOYEE-NAME = SPACES
+                   MOVE EH-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME
+               ELSE
+                   MOVE ET-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME
+               END-IF
+               MOVE EDT-CHECK-DEPART-CODE TO NM-DEPART-CODE
+               MOVE EDT-CHECK-JOB-CLASS TO NM-JOB-CLASS
+               MOVE EDT-CHECK-SALARY TO NM-ANNUAL-SALARY
+               MOVE EH-DATE-OF-HIRE TO NM-DATE-OF-HIRE
+               MOVE EH-VACATION-HOURS TO NM-VACATION-HOURS
+               MOVE EH-SICK-HOURS TO NM-SICK-HOURS
+               ADD 1 TO CT-REHIRE-COUNT
+               SET WRITE-MASTER TO TRUE
+               SET NEED-TRANSACTION TO TRUE
+           ELSE
+               IF DEPARTMENT-INVALID
+                   MOVE "UNKNOWN DEPARTMENT CODE" TO ER-REASON-TEXT
+               ELSE
+                   MOVE "JOB CLASS/SALARY OUT OF BAND" TO ER-REASON-TEXT
+               END-IF
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+               PERFORM 455-CHECKPOINT-ERROR-TRANSACTION.
+
+      *****************************************************************
+      *    If the transaction is a delete transaction, writes the
+      *    employee's current master data (as already built up in
+      *    NEW-MASTER-RECORD by this master key's run of transactions,
+      *    not the original old master record, in case a same-day
+      *    change was applied first) to the termination history file
+      *    with today's date stamped on as the termination date, then
+      *    sets the switch that tells 370-PROCESS-MAST-TRAN-EQUAL to
+      *    skip writing this master record at all, effectively
+      *    deleting it from the new master file
       *****************************************************************
        400-APPLY-DELETE-TRANSACTION.
 
-           SET NEED-MASTER TO TRUE.
-           SET NEED-TRANSACTION TO TRUE.
+           MOVE NM-EMPLOYEE-ID       TO EH-EMPLOYEE-ID.
+           MOVE NM-EMPLOYEE-NAME     TO EH-EMPLOYEE-NAME.
+           MOVE NM-DEPART-CODE       TO EH-DEPART-CODE.
+           MOVE NM-JOB-CLASS         TO EH-JOB-CLASS.
+           MOVE NM-ANNUAL-SALARY     TO EH-ANNUAL-SALARY.
+           MOVE NM-VACATION-HOURS    TO EH-VACATION-HOURS.
+           MOVE NM-SICK-HOURS        TO EH-SICK-HOURS.
+           MOVE NM-DATE-OF-HIRE      TO EH-DATE-OF-HIRE.
+           MOVE RUN-DATE             TO EH-TERMINATION-DATE.
+           WRITE EMPLOYEE-HISTORY-RECORD
+               INVALID KEY
+                   IF EMPHIST-DUPLICATE-KEY
+                       PERFORM 405-REWRITE-EMPLOYEE-HISTORY-RECORD
+                   ELSE
+                       DISPLAY "WRITE ERROR ON EMPHIST FOR EMPLOYEE ID "
+                           NM-EMPLOYEE-ID
+                       DISPLAY "FILE STATUS CODE IS "
+                           EMPHIST-FILE-STATUS
+                       SET ALL-RECORDS-PROCESSED TO TRUE
+                       SET RUN-ABORTED TO TRUE
+                   END-IF
+           END-WRITE.
+           ADD 1 TO CT-DELETE-COUNT.
+           SET MASTER-DELETED TO TRUE.
 
       *****************************************************************
-      *    If the transaction is a change transaction, moves the master
-      *    record fields to the new master record fields, then applies
-      *    any changes from the transaction record to the new master 
-      *    record fields. Finally, sets the switch to write out the new
-      *    master record and get the next transaction record on the next
-      *    loop through
+      *    If the employee being deleted already has a history record
+      *    on file (they were rehired once before and are now leaving
+      *    again), rewrites that record with the latest termination
+      *    image instead of failing on the duplicate key, since EMPHIST
+      *    is keyed by employee ID and only keeps one record per ID
+      *****************************************************************
+       405-REWRITE-EMPLOYEE-HISTORY-RECORD.
+
+           REWRITE EMPLOYEE-HISTORY-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR ON EMPHIST FOR EMPLOYEE ID "
+                       NM-EMPLOYEE-ID
+                   DISPLAY "FILE STATUS CODE IS " EMPHIST-FILE-STATUS
+                   SET ALL-RECORDS-PROCESSED TO TRUE
+                   SET RUN-ABORTED TO TRUE.
+
+      *****************************************************************
+      *    If the transaction is a change transaction, applies any
+      *    changes from the transaction record to the new master
+      *    record fields (already seeded from the old master record,
+      *    or from an earlier same-day change to this same employee,
+      *    by 370-PROCESS-MAST-TRAN-EQUAL before this paragraph is
+      *    ever reached). Finally, sets the switch to write out the
+      *    new master record and get the next transaction record on
+      *    the next loop through
       *****************************************************************
        410-APPLY-CHANGE-TRANSACTION.
 
-      *    copy existing master record to new master record
-           MOVE EM-EMPLOYEE-ID       TO NM-EMPLOYEE-ID
-           MOVE EM-EMPLOYEE-NAME     TO NM-EMPLOYEE-NAME
-           MOVE EM-DEPART-CODE       TO NM-DEPART-CODE
-           MOVE EM-JOB-CLASS         TO NM-JOB-CLASS
-           MOVE EM-ANNUAL-SALARY     TO NM-ANNUAL-SALARY
-           MOVE EM-VACATION-HOURS    TO NM-VACATION-HOURS
-           MOVE EM-SICK-HOURS        TO NM-SICK-HOURS
+      *    apply changes from transaction record to master record,
+      *    but only after the department code and the job-class/
+      *    salary combination (for whichever of those are being
+      *    changed) check out against DEPTMAST and JOBSAL
+           IF ET-DEPART-CODE = SPACES
+               SET DEPARTMENT-VALID TO TRUE
+           ELSE
+               MOVE ET-DEPART-CODE TO EDT-CHECK-DEPART-CODE
+               PERFORM 430-VALIDATE-DEPARTMENT-CODE.
 
-      *    apply changes from transaction record to master record
-           IF ET-EMPLOYEE-NAME NOT = SPACES
-               MOVE ET-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME.
-           IF ET-DEPART-CODE NOT = SPACES
-               MOVE ET-DEPART-CODE TO NM-DEPART-CODE.
-           IF ET-JOB-CLASS NOT = SPACES
-               MOVE ET-JOB-CLASS TO NM-JOB-CLASS.
-           IF ET-ANNUAL-SALARY NOT = ZERO
-               MOVE ET-ANNUAL-SALARY  TO NM-ANNUAL-SALARY.
-           SET NEED-TRANSACTION TO TRUE.
-           SET WRITE-MASTER TO TRUE.
-           SET NEED-MASTER TO TRUE.
+           IF ET-JOB-CLASS = SPACES AND ET-ANNUAL-SALARY = ZERO
+               SET JOB-SALARY-VALID TO TRUE
+           ELSE
+               IF ET-JOB-CLASS = SPACES
+                   MOVE NM-JOB-CLASS TO EDT-CHECK-JOB-CLASS
+               ELSE
+                   MOVE ET-JOB-CLASS TO EDT-CHECK-JOB-CLASS
+               END-IF
+               IF ET-ANNUAL-SALARY = ZERO
+                   MOVE NM-ANNUAL-SALARY TO EDT-CHECK-SALARY
+               ELSE
+                   MOVE ET-ANNUAL-SALARY TO EDT-CHECK-SALARY
+               END-IF
+               PERFORM 440-VALIDATE-JOB-CLASS-SALARY.
+
+           IF DEPARTMENT-VALID AND JOB-SALARY-VALID
+               IF ET-EMPLOYEE-NAME NOT = SPACES
+                   MOVE ET-EMPLOYEE-NAME TO NM-EMPLOYEE-NAME
+               END-IF
+               IF ET-DEPART-CODE NOT = SPACES
+                   MOVE ET-DEPART-CODE TO NM-DEPART-CODE
+               END-IF
+               IF ET-JOB-CLASS NOT = SPACES
+                   MOVE ET-JOB-CLASS TO NM-JOB-CLASS
+               END-IF
+               IF ET-ANNUAL-SALARY NOT = ZERO
+                   MOVE ET-ANNUAL-SALARY  TO NM-ANNUAL-SALARY
+               END-IF
+               ADD 1 TO CT-CHANGE-COUNT
+           ELSE
+               IF DEPARTMENT-INVALID
+                   MOVE "UNKNOWN DEPARTMENT CODE" TO ER-REASON-TEXT
+               ELSE
+                   MOVE "JOB CLASS/SALARY OUT OF BAND" TO ER-REASON-TEXT
+               END-IF
+               PERFORM 390-WRITE-ERROR-TRANSACTION
+           END-IF.
+
+      *****************************************************************
+      *    Writes the control-totals report at the end of the run,
+      *    showing how many add, change, delete, and error transactions
+      *    were applied so the run can be reconciled against the batch
+      *    of transaction cards submitted. Each line checks
+      *    CTLRPT-SUCCESSFUL the same way NEWMAST/ERRTRAN/EMPHIST do,
+      *    since a report that silently drops a line midway through
+      *    would reconcile clean when it should not. Once a write
+      *    fails, the remaining lines are skipped, but the totals are
+      *    still displayed on the console so the operator is not left
+      *    with nothing to go on
+      *****************************************************************
+       420-WRITE-CONTROL-TOTALS-REPORT.
+
+           IF NOT RUN-ABORTED
+               MOVE "ADD TRANSACTIONS APPLIED:    " TO CTL-LABEL
+               MOVE CT-ADD-COUNT                    TO CTL-COUNT
+               WRITE CONTROL-TOTALS-LINE
+               PERFORM 425-CHECK-CONTROL-REPORT-WRITE.
+
+           IF NOT RUN-ABORTED
+               MOVE "CHANGE TRANSACTIONS APPLIED: " TO CTL-LABEL
+               MOVE CT-CHANGE-COUNT                 TO CTL-COUNT
+               WRITE CONTROL-TOTALS-LINE
+               PERFORM 425-CHECK-CONTROL-REPORT-WRITE.
+
+           IF NOT RUN-ABORTED
+               MOVE "DELETE TRANSACTIONS APPLIED: " TO CTL-LABEL
+               MOVE CT-DELETE-COUNT                 TO CTL-COUNT
+               WRITE CONTROL-TOTALS-LINE
+               PERFORM 425-CHECK-CONTROL-REPORT-WRITE.
+
+           IF NOT RUN-ABORTED
+               MOVE "ERROR TRANSACTIONS REJECTED: " TO CTL-LABEL
+               MOVE CT-ERROR-COUNT                  TO CTL-COUNT
+               WRITE CONTROL-TOTALS-LINE
+               PERFORM 425-CHECK-CONTROL-REPORT-WRITE.
+
+           IF NOT RUN-ABORTED
+               MOVE "REHIRE TRANSACTIONS APPLIED: " TO CTL-LABEL
+               MOVE CT-REHIRE-COUNT                 TO CTL-COUNT
+               WRITE CONTROL-TOTALS-LINE
+               PERFORM 425-CHECK-CONTROL-REPORT-WRITE.
+
+           DISPLAY "ADD TRANSACTIONS APPLIED:    "    CT-ADD-COUNT.
+           DISPLAY "CHANGE TRANSACTIONS APPLIED: "    CT-CHANGE-COUNT.
+           DISPLAY "DELETE TRANSACTIONS APPLIED: "    CT-DELETE-COUNT.
+           DISPLAY "ERROR TRANSACTIONS REJECTED: "    CT-ERROR-COUNT.
+           DISPLAY "REHIRE TRANSACTIONS APPLIED: "    CT-REHIRE-COUNT.
+
+      *****************************************************************
+      *    Checks the file status left by the WRITE CONTROL-TOTALS-
+      *    LINE just attempted in 420 and aborts the run if it failed,
+      *    matching the write-error handling already used for NEWMAST,
+      *    ERRTRAN, and EMPHIST
+      *****************************************************************
+       425-CHECK-CONTROL-REPORT-WRITE.
+
+           IF NOT CTLRPT-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON CTLRPT"
+               DISPLAY "FILE STATUS CODE IS " CTLRPT-FILE-STATUS
+               SET RUN-ABORTED TO TRUE.
+
+      *****************************************************************
+      *    Looks up the department code the caller left in
+      *    EDT-CHECK-DEPART-CODE on DEPTMAST and sets the department-
+      *    valid switch accordingly, so add, change, and rehire
+      *    transactions can be rejected before a record with a bogus
+      *    department code ever reaches NEWEMP
+      *****************************************************************
+       430-VALIDATE-DEPARTMENT-CODE.
+
+           MOVE EDT-CHECK-DEPART-CODE TO DM-DEPART-CODE.
+           READ DEPTMAST
+               INVALID KEY
+                   SET DEPARTMENT-INVALID TO TRUE
+               NOT INVALID KEY
+                   SET DEPARTMENT-VALID TO TRUE.
+
+      *****************************************************************
+      *    Looks up the job class being posted on JOBSAL and, if it is
+      *    on file, checks the salary against that job class's min/max
+      *    band. Sets the job-salary-valid switch accordingly, so an
+      *    out-of-band salary (a typo'd extra zero, for example) gets
+      *    rejected instead of posted to NEWEMP
+      *****************************************************************
+       440-VALIDATE-JOB-CLASS-SALARY.
+
+           MOVE EDT-CHECK-JOB-CLASS TO JS-JOB-CLASS.
+           READ JOBSAL
+               INVALID KEY
+                   SET JOB-SALARY-INVALID TO TRUE
+               NOT INVALID KEY
+                   IF EDT-CHECK-SALARY < JS-MIN-SALARY
+                       OR EDT-CHECK-SALARY > JS-MAX-SALARY
+                       SET JOB-SALARY-INVALID TO TRUE
+                   ELSE
+                       SET JOB-SALARY-VALID TO TRUE.
+
+      *****************************************************************
+      *    Checks the checkpoint file left behind by a prior aborted
+      *    run. If it holds a last-processed employee ID, this run is
+      *    a restart, so the restart switch and key are set so the
+      *    main paragraph can open the output files for extend instead
+      *    of replacing them and skip back to where the prior run left
+      *    off. The control counters are restored from the checkpoint
+      *    too, so the control-totals report at the end of a restarted
+      *    run reconciles against the full night's batch of
+      *    transaction cards instead of only the ones applied after
+      *    the restart point. If the checkpoint file does not exist
+      *    yet, it is created here with a blank record so 450-WRITE-
+      *    CHECKPOINT always has a record on file to rewrite. CHKPNT
+      *    is indexed on a fixed one-byte key and left open I-O for
+      *    the rest of the run (closed only at STOP RUN) so every
+      *    checkpoint afterward is a single REWRITE by key instead of
+      *    an open/write/close cycle
+      *****************************************************************
+       005-CHECK-FOR-RESTART.
+
+           OPEN I-O CHKPNT.
+           IF CHKPNT-NOT-FOUND
+               OPEN OUTPUT CHKPNT
+               MOVE "1"    TO CP-CONTROL-KEY
+               MOVE SPACES TO CP-LAST-EMPLOYEE-ID
+               MOVE ZERO   TO CP-ADD-COUNT
+                              CP-CHANGE-COUNT
+                              CP-DELETE-COUNT
+                              CP-ERROR-COUNT
+                              CP-REHIRE-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHKPNT
+               OPEN I-O CHKPNT
+           END-IF.
+           MOVE "1" TO CP-CONTROL-KEY.
+           READ CHKPNT
+               INVALID KEY
+                   CONTINUE.
+           IF CP-LAST-EMPLOYEE-ID NOT = SPACES
+               MOVE CP-LAST-EMPLOYEE-ID TO RESTART-KEY
+               SET RESTART-ACTIVE TO TRUE
+               MOVE CP-ADD-COUNT    TO CT-ADD-COUNT
+               MOVE CP-CHANGE-COUNT TO CT-CHANGE-COUNT
+               MOVE CP-DELETE-COUNT TO CT-DELETE-COUNT
+               MOVE CP-ERROR-COUNT  TO CT-ERROR-COUNT
+               MOVE CP-REHIRE-COUNT TO CT-REHIRE-COUNT
+           END-IF.
+
+      *****************************************************************
+      *    On a restart, reads forward through both OLDEMP and EMPTRAN
+      *    past every record already reflected in the prior run's
+      *    output, leaving the master and transaction buffers sitting
+      *    on the first unprocessed record of each file
+      *****************************************************************
+       006-SKIP-TO-RESTART-POINT.
+
+           PERFORM 320-READ-OLD-MASTER
+               UNTIL EM-EMPLOYEE-ID > RESTART-KEY.
+           PERFORM 310-READ-INVENTORY-TRANSACTION
+               UNTIL ET-EMPLOYEE-ID > RESTART-KEY.
+           MOVE "N" TO NEED-MASTER-SWITCH.
+           MOVE "N" TO NEED-TRANSACTION-SWITCH.
+
+      *****************************************************************
+      *    Opens the termination history file for random access so a
+      *    rehire transaction can look a former employee's record back
+      *    up by employee ID. EMPHIST is indexed and carried forward
+      *    from run to run instead of being recreated each night, so
+      *    the first time the file does not exist yet it is created
+      *    with OUTPUT instead, leaving it empty for this run
+      *****************************************************************
+       007-OPEN-EMPLOYEE-HISTORY-FILE.
+
+           OPEN I-O EMPHIST.
+           IF EMPHIST-NOT-FOUND
+               OPEN OUTPUT EMPHIST.
+
+      *****************************************************************
+      *    Records the employee ID the caller left in CKPT-EMPLOYEE-ID
+      *    as the last point in the run fully accounted for, along
+      *    with the running control counters, so the run can be
+      *    restarted from this point if it aborts later on without
+      *    losing track of the totals already run up before the
+      *    abort or replaying a transaction already reflected in
+      *    NEWEMP/ERRTRAN/EMPHIST/the control totals. CHKPNT is left
+      *    open I-O for the whole run, so this is a single REWRITE by
+      *    key rather than an open/write/close cycle on every call
+      *****************************************************************
+       450-WRITE-CHECKPOINT.
+
+           MOVE "1"             TO CP-CONTROL-KEY.
+           MOVE CKPT-EMPLOYEE-ID TO CP-LAST-EMPLOYEE-ID.
+           MOVE CT-ADD-COUNT    TO CP-ADD-COUNT.
+           MOVE CT-CHANGE-COUNT TO CP-CHANGE-COUNT.
+           MOVE CT-DELETE-COUNT TO CP-DELETE-COUNT.
+           MOVE CT-ERROR-COUNT  TO CP-ERROR-COUNT.
+           MOVE CT-REHIRE-COUNT TO CP-REHIRE-COUNT.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR ON CHKPNT"
+                   DISPLAY "FILE STATUS CODE IS " CHKPNT-FILE-STATUS
+                   SET ALL-RECORDS-PROCESSED TO TRUE
+                   SET RUN-ABORTED TO TRUE.
+
+      *****************************************************************
+      *    Clears the checkpoint record at the end of a successful run
+      *    so the next run starts fresh from the beginning of the file
+      *****************************************************************
+       460-CLEAR-CHECKPOINT.
+
+           MOVE "1"    TO CP-CONTROL-KEY.
+           MOVE SPACES TO CP-LAST-EMPLOYEE-ID.
+           MOVE ZERO   TO CP-ADD-COUNT
+                          CP-CHANGE-COUNT
+                          CP-DELETE-COUNT
+                          CP-ERROR-COUNT
+                          CP-REHIRE-COUNT.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR ON CHKPNT"
+                   DISPLAY "FILE STATUS CODE IS " CHKPNT-FILE-STATUS.
