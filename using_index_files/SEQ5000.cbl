@@ -0,0 +1,202 @@
+      *****************************************************************
+      * Title..........: SEQ5000 - Employee Department Roster Report
+      * Programmer.....: Ben Stearns
+      * Date...........: 4-20-26
+      * GitHub URL.....: https://github.com/bstearns07/SEQ3000
+      * Program Desc...: Sorts the employee master by department and
+      *                  prints a roster of every employee grouped
+      *                  under their department code, with a salary
+      *                  subtotal per department, so department heads
+      *                  no longer have to eyeball the raw NEWEMP
+      *                  records to see who is in their department
+      * File Desc......: Reads the NEWEMP master produced by SEQ3000,
+      *                  sorts it by department code, and writes the
+      *                  DEPTRPT roster file
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SEQ5000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT NEWEMP  ASSIGN TO NEWEMP.
+           SELECT SRTEMP  ASSIGN TO SRTEMP.
+           SELECT SRTMAST ASSIGN TO SRTMAST.
+           SELECT DEPTRPT ASSIGN TO DEPTRPT
+                           FILE STATUS IS DEPTRPT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWEMP.
+
+       01  NEW-MASTER-RECORD.
+           05  NM-EMPLOYEE-ID              PIC X(5).
+           05  NM-EMPLOYEE-NAME            PIC X(30).
+           05  NM-DEPART-CODE              PIC X(5).
+           05  NM-JOB-CLASS                PIC X(2).
+           05  NM-ANNUAL-SALARY            PIC 9(5)V99.
+           05  NM-VACATION-HOURS           PIC 9(3).
+           05  NM-SICK-HOURS               PIC 9(3)V99.
+           05  NM-DATE-OF-HIRE             PIC 9(8).
+
+       SD  SRTEMP.
+
+       01  SORT-MASTER-RECORD.
+           05  SRT-EMPLOYEE-ID             PIC X(5).
+           05  SRT-EMPLOYEE-NAME           PIC X(30).
+           05  SRT-DEPART-CODE             PIC X(5).
+           05  SRT-JOB-CLASS               PIC X(2).
+           05  SRT-ANNUAL-SALARY           PIC 9(5)V99.
+           05  SRT-VACATION-HOURS          PIC 9(3).
+           05  SRT-SICK-HOURS              PIC 9(3)V99.
+           05  SRT-DATE-OF-HIRE            PIC 9(8).
+
+       FD  SRTMAST.
+
+       01  SORTED-MASTER-RECORD.
+           05  SM-EMPLOYEE-ID              PIC X(5).
+           05  SM-EMPLOYEE-NAME            PIC X(30).
+           05  SM-DEPART-CODE              PIC X(5).
+           05  SM-JOB-CLASS                PIC X(2).
+           05  SM-ANNUAL-SALARY            PIC 9(5)V99.
+           05  SM-VACATION-HOURS           PIC 9(3).
+           05  SM-SICK-HOURS               PIC 9(3)V99.
+           05  SM-DATE-OF-HIRE             PIC 9(8).
+
+       FD  DEPTRPT.
+
+       01  ROSTER-LINE                     PIC X(80).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  SRTMAST-EOF-SWITCH          PIC X   VALUE "N".
+               88  SRTMAST-EOF                     VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  DEPTRPT-FILE-STATUS         PIC XX.
+               88  DEPTRPT-SUCCESSFUL              VALUE "00".
+
+       01  CONTROL-FIELDS.
+           05  CF-CURRENT-DEPART-CODE      PIC X(5).
+           05  CF-DEPARTMENT-SALARY-TOTAL  PIC 9(7)V99.
+
+       01  HEADING-LINE.
+           05  HDG-DEPART-LITERAL          PIC X(11) VALUE
+                   "DEPARTMENT ".
+           05  HDG-DEPART-CODE             PIC X(5).
+           05  FILLER                      PIC X(64) VALUE SPACES.
+
+       01  COLUMN-HEADING-LINE.
+           05  FILLER                      PIC X(7)  VALUE
+                   "EMP ID ".
+           05  FILLER                      PIC X(30) VALUE
+                   "EMPLOYEE NAME                ".
+           05  FILLER                      PIC X(5)  VALUE
+                   "JOB  ".
+           05  FILLER                      PIC X(14) VALUE
+                   "ANNUAL SALARY".
+           05  FILLER                      PIC X(24) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  DTL-EMPLOYEE-ID             PIC X(7).
+           05  DTL-EMPLOYEE-NAME           PIC X(30).
+           05  DTL-JOB-CLASS               PIC X(5).
+           05  DTL-ANNUAL-SALARY           PIC $$$,$$9.99.
+           05  FILLER                      PIC X(28) VALUE SPACES.
+
+       01  SUBTOTAL-LINE.
+           05  FILLER                      PIC X(20) VALUE
+                   "DEPARTMENT TOTAL:   ".
+           05  STL-DEPARTMENT-TOTAL        PIC $$$,$$9.99.
+           05  FILLER                      PIC X(50) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Sorts the employee master by department code, then prints a
+      * roster grouped by department until every record in the sorted
+      * file has been processed
+      *****************************************************************
+       000-PRINT-DEPARTMENT-ROSTER.
+
+           SORT SRTEMP
+               ON ASCENDING KEY SRT-DEPART-CODE
+               ON ASCENDING KEY SRT-EMPLOYEE-ID
+               USING NEWEMP
+               GIVING SRTMAST.
+
+           OPEN INPUT  SRTMAST
+                OUTPUT DEPTRPT.
+           PERFORM 100-READ-SORTED-MASTER.
+           PERFORM 200-PRINT-DEPARTMENT-GROUP
+               UNTIL SRTMAST-EOF.
+           CLOSE SRTMAST
+                 DEPTRPT.
+           STOP RUN.
+
+      *****************************************************************
+      * Reads the next record from the sorted master file. If the end
+      * of the file is reached, sets the EOF switch to stop the run
+      *****************************************************************
+       100-READ-SORTED-MASTER.
+
+           READ SRTMAST
+               AT END
+                   SET SRTMAST-EOF TO TRUE.
+
+      *****************************************************************
+      * Starts a new department group by saving the group's department
+      * code and printing the department/column headings, then prints
+      * every employee detail line for that department before printing
+      * the department's salary subtotal
+      *****************************************************************
+       200-PRINT-DEPARTMENT-GROUP.
+
+           MOVE SM-DEPART-CODE TO CF-CURRENT-DEPART-CODE.
+           MOVE ZERO TO CF-DEPARTMENT-SALARY-TOTAL.
+           PERFORM 210-WRITE-DEPARTMENT-HEADING.
+           PERFORM 220-PRINT-EMPLOYEE-DETAIL
+               UNTIL SRTMAST-EOF
+                  OR SM-DEPART-CODE NOT = CF-CURRENT-DEPART-CODE.
+           PERFORM 230-WRITE-DEPARTMENT-SUBTOTAL.
+
+      *****************************************************************
+      * Writes the department heading line followed by the column
+      * heading line for the department group about to be printed
+      *****************************************************************
+       210-WRITE-DEPARTMENT-HEADING.
+
+           MOVE CF-CURRENT-DEPART-CODE TO HDG-DEPART-CODE.
+           WRITE ROSTER-LINE FROM HEADING-LINE.
+           WRITE ROSTER-LINE FROM COLUMN-HEADING-LINE.
+
+      *****************************************************************
+      * Prints one employee's detail line, adds that employee's salary
+      * into the department running total, then reads the next sorted
+      * master record
+      *****************************************************************
+       220-PRINT-EMPLOYEE-DETAIL.
+
+           MOVE SM-EMPLOYEE-ID     TO DTL-EMPLOYEE-ID.
+           MOVE SM-EMPLOYEE-NAME   TO DTL-EMPLOYEE-NAME.
+           MOVE SM-JOB-CLASS       TO DTL-JOB-CLASS.
+           MOVE SM-ANNUAL-SALARY   TO DTL-ANNUAL-SALARY.
+           WRITE ROSTER-LINE FROM DETAIL-LINE.
+           ADD SM-ANNUAL-SALARY TO CF-DEPARTMENT-SALARY-TOTAL.
+           PERFORM 100-READ-SORTED-MASTER.
+
+      *****************************************************************
+      * Writes the department's salary subtotal line once every
+      * employee in that department has been printed
+      *****************************************************************
+       230-WRITE-DEPARTMENT-SUBTOTAL.
+
+           MOVE CF-DEPARTMENT-SALARY-TOTAL TO STL-DEPARTMENT-TOTAL.
+           WRITE ROSTER-LINE FROM SUBTOTAL-LINE.
