@@ -24,7 +24,12 @@
            SELECT EMPMASTI ASSIGN TO EMPMASTI
                            ORGANIZATION IS INDEXED
                            ACCESS IS SEQUENTIAL
-                           RECORD KEY IS IR-EMPLOYEE-ID.
+                           RECORD KEY IS IR-EMPLOYEE-ID
+                           ALTERNATE RECORD KEY IS IR-DEPART-CODE
+                                   WITH DUPLICATES
+                           FILE STATUS IS EMPMASTI-FILE-STATUS.
+           SELECT EXCPRPT ASSIGN TO EXCPRPT
+                           FILE STATUS IS EXCPRPT-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -32,13 +37,19 @@
 
        FD  OLDEMP.
 
-       01  SEQUENTIAL-RECORD-AREA  PIC X(57).
+       01  SEQUENTIAL-RECORD-AREA  PIC X(65).
 
        FD  EMPMASTI.
 
        01  INDEXED-RECORD-AREA.
            05  IR-EMPLOYEE-ID             PIC X(5).
-           05  FILLER                  PIC X(52).
+           05  IR-EMPLOYEE-NAME           PIC X(30).
+           05  IR-DEPART-CODE             PIC X(5).
+           05  FILLER                     PIC X(25).
+
+       FD  EXCPRPT.
+
+       01  EXCEPTION-LINE             PIC X(65).
 
        WORKING-STORAGE SECTION.
 
@@ -46,25 +57,52 @@
            05  OLDEMP-EOF-SWITCH      PIC X    VALUE "N".
                88  OLDEMP-EOF                  VALUE "Y".
 
+       01  FILE-STATUS-FIELDS.
+           05  EMPMASTI-FILE-STATUS    PIC XX.
+               88  EMPMASTI-SUCCESSFUL         VALUE "00".
+               88  EMPMASTI-DUPLICATE-KEY      VALUE "22".
+           05  EXCPRPT-FILE-STATUS     PIC XX.
+               88  EXCPRPT-SUCCESSFUL          VALUE "00".
+
+       01  EXCEPTION-COUNTERS.
+           05  CT-DUPLICATE-COUNT          PIC 9(5)  VALUE ZERO.
+           05  CT-SEQUENCE-ERROR-COUNT     PIC 9(5)  VALUE ZERO.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  EXD-EMPLOYEE-ID             PIC X(5).
+           05  FILLER                      PIC X(5)  VALUE SPACES.
+           05  EXD-REASON-TEXT             PIC X(30).
+           05  FILLER                      PIC X(25) VALUE SPACES.
+
+       01  EXCEPTION-SUMMARY-LINE.
+           05  EXS-LABEL                   PIC X(30).
+           05  EXS-COUNT                   PIC ZZZ,ZZ9.
+           05  FILLER                      PIC X(28) VALUE SPACES.
+
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID              PIC X(5).
-           05  FILLER                      PIC X(52).
+           05  FILLER                      PIC X(60).
 
        PROCEDURE DIVISION.
 
       *****************************************************************
-      * Opens the seqential file and the indexed file, then beings 
-      * creating records in the indexed file based on the records in the
-      * sequential file until the end of the sequential file is reached
+      * Opens the seqential file, the indexed file, and the exception
+      * report file, then beings creating records in the indexed file
+      * based on the records in the sequential file until the end of
+      * the sequential file is reached. Writes the exception summary
+      * before closing out the run.
       *****************************************************************
        000-CREATE-INVENTORY-FILE.
 
            OPEN INPUT  OLDEMP
-                OUTPUT EMPMASTI.
+                OUTPUT EMPMASTI
+                       EXCPRPT.
            PERFORM 100-CREATE-INVENTORY-RECORD
                UNTIL OLDEMP-EOF.
+           PERFORM 140-WRITE-EXCEPTION-SUMMARY.
            CLOSE OLDEMP
-                 EMPMASTI.
+                 EMPMASTI
+                 EXCPRPT.
            STOP RUN.
 
       *****************************************************************
@@ -93,14 +131,42 @@
 
       *****************************************************************
       * Writes the employee master record into the indexed file. If
-      * there is an error writing the record, a message is displayed and
-      * the EOF switch is set to true to stop creating records in the
-      * indexed file
+      * the write is rejected because the employee ID is already on
+      * file or is out of ascending sequence, the record is logged to
+      * the exception report instead of stopping the whole load
       *****************************************************************
        120-WRITE-INDEXED-RECORD.
 
            WRITE INDEXED-RECORD-AREA FROM EMPLOYEE-MASTER-RECORD
                INVALID KEY
-                   DISPLAY "WRITE ERROR ON INVMAST FOR ITEM NUMBER "
-                       IR-EMPLOYEE-ID
-                   SET OLDEMP-EOF TO TRUE.
+                   PERFORM 130-REPORT-INDEX-EXCEPTION.
+
+      *****************************************************************
+      * Logs one rejected employee ID to the exception report, along
+      * with whether it was rejected for being a duplicate of a record
+      * already on file or for being out of ascending sequence
+      *****************************************************************
+       130-REPORT-INDEX-EXCEPTION.
+
+           IF EMPMASTI-DUPLICATE-KEY
+               MOVE "DUPLICATE EMPLOYEE ID" TO EXD-REASON-TEXT
+               ADD 1 TO CT-DUPLICATE-COUNT
+           ELSE
+               MOVE "OUT OF SEQUENCE EMPLOYEE ID" TO EXD-REASON-TEXT
+               ADD 1 TO CT-SEQUENCE-ERROR-COUNT.
+           MOVE EM-EMPLOYEE-ID TO EXD-EMPLOYEE-ID.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-DETAIL-LINE.
+
+      *****************************************************************
+      * Writes the duplicate and out-of-sequence counts to the
+      * exception report once the whole sequential file has been read
+      *****************************************************************
+       140-WRITE-EXCEPTION-SUMMARY.
+
+           MOVE "DUPLICATE EMPLOYEE IDS:      " TO EXS-LABEL.
+           MOVE CT-DUPLICATE-COUNT              TO EXS-COUNT.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-SUMMARY-LINE.
+
+           MOVE "OUT OF SEQUENCE EMPLOYEE IDS:" TO EXS-LABEL.
+           MOVE CT-SEQUENCE-ERROR-COUNT         TO EXS-COUNT.
+           WRITE EXCEPTION-LINE FROM EXCEPTION-SUMMARY-LINE.
