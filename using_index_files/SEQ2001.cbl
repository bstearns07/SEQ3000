@@ -25,9 +25,23 @@
            SELECT EMPMASTI  ASSIGN TO EMPMASTI
                            ORGANIZATION IS INDEXED
                            ACCESS IS RANDOM
-                           RECORD KEY IS IR-EMPLOYEE-ID.
+                           RECORD KEY IS IR-EMPLOYEE-ID
+                           ALTERNATE RECORD KEY IS IR-DEPART-CODE
+                                   WITH DUPLICATES.
            SELECT ERRTRAN  ASSIGN TO ERRTRAN
                            FILE STATUS IS ERRTRAN-FILE-STATUS.
+           SELECT AUDTLOG  ASSIGN TO AUDTLOG
+                           FILE STATUS IS AUDTLOG-FILE-STATUS.
+           SELECT NEXTID   ASSIGN TO NEXTID
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS NI-CONTROL-KEY
+                           FILE STATUS IS NEXTID-FILE-STATUS.
+           SELECT EMPHIST  ASSIGN TO EMPHIST
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS RANDOM
+                           RECORD KEY IS EH-EMPLOYEE-ID
+                           FILE STATUS IS EMPHIST-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -35,17 +49,48 @@
 
        FD  EMPTRAN.
 
-       01  TRANSACTION-RECORD      PIC X(50).
+       01  TRANSACTION-RECORD      PIC X(58).
 
        FD  EMPMASTI.
 
        01  INVENTORY-RECORD-AREA.
            05  IR-EMPLOYEE-ID          PIC X(5).
-           05  FILLER                  PIC X(52).
+           05  IR-EMPLOYEE-NAME        PIC X(30).
+           05  IR-DEPART-CODE          PIC X(5).
+           05  FILLER                  PIC X(25).
 
        FD  ERRTRAN.
 
-       01  ERROR-TRANSACTION       PIC X(50).
+       01  ERROR-TRANSACTION.
+           05  ER-TRANSACTION-DATA     PIC X(58).
+           05  ER-REASON-CODE          PIC X(30).
+
+       FD  AUDTLOG.
+
+       01  AUDIT-LOG-RECORD.
+           05  AU-TRANSACTION-CODE     PIC X.
+           05  AU-EMPLOYEE-ID          PIC X(5).
+           05  AU-BEFORE-IMAGE         PIC X(65).
+           05  AU-AFTER-IMAGE          PIC X(65).
+
+       FD  NEXTID.
+
+       01  NEXT-ID-RECORD.
+           05  NI-CONTROL-KEY          PIC X(1).
+           05  NI-NEXT-EMPLOYEE-ID     PIC 9(5).
+
+       FD  EMPHIST.
+
+       01  EMPLOYEE-HISTORY-RECORD.
+           05  EH-EMPLOYEE-ID              PIC X(5).
+           05  EH-EMPLOYEE-NAME            PIC X(30).
+           05  EH-DEPART-CODE              PIC X(5).
+           05  EH-JOB-CLASS                PIC X(2).
+           05  EH-ANNUAL-SALARY            PIC 9(5)V99.
+           05  EH-VACATION-HOURS           PIC 9(3).
+           05  EH-SICK-HOURS               PIC 9(3)V99.
+           05  EH-DATE-OF-HIRE             PIC 9(8).
+           05  EH-TERMINATION-DATE         PIC 9(8).
 
        WORKING-STORAGE SECTION.
 
@@ -54,22 +99,41 @@
                88  TRANSACTION-EOF             VALUE "Y".
            05  MASTER-FOUND-SWITCH     PIC X   VALUE "Y".
                88  MASTER-FOUND                VALUE "Y".
+           05  EMPHIST-AVAILABLE-SWITCH PIC X  VALUE "N".
+               88  EMPHIST-AVAILABLE           VALUE "Y".
 
        01  FILE-STATUS-FIELDS.
            05  ERRTRAN-FILE-STATUS     PIC XX.
                88  ERRTRAN-SUCCESSFUL          VALUE "00".
+           05  AUDTLOG-FILE-STATUS     PIC XX.
+               88  AUDTLOG-SUCCESSFUL          VALUE "00".
+               88  AUDTLOG-NOT-FOUND           VALUE "35".
+           05  NEXTID-FILE-STATUS      PIC XX.
+               88  NEXTID-SUCCESSFUL           VALUE "00".
+               88  NEXTID-NOT-FOUND            VALUE "35".
+           05  EMPHIST-FILE-STATUS     PIC XX.
+               88  EMPHIST-SUCCESSFUL          VALUE "00".
+
+       01  ERROR-REASON-FIELDS.
+           05  ER-REASON-TEXT           PIC X(30)   VALUE SPACES.
+
+       01  AUDIT-WORK-FIELDS.
+           05  AU-BEFORE-IMAGE-WORK     PIC X(65)   VALUE SPACES.
+           05  AU-AFTER-IMAGE-WORK      PIC X(65)   VALUE SPACES.
 
        01  EMPLOYEE-TRANSACTION.
            05  ET-TRANSACTION-CODE     PIC X.
                88  ADD-RECORD                  VALUE "A".
                88  CHANGE-RECORD               VALUE "C".
                88  DELETE-RECORD               VALUE "D".
+               88  REHIRE-RECORD               VALUE "R".
            05  ET-MASTER-DATA.
                  10  ET-EMPLOYEE-ID              PIC X(5).
                  10  ET-EMPLOYEE-NAME            PIC X(30).
                  10  ET-DEPART-CODE              PIC X(5).
                  10  ET-JOB-CLASS                PIC X(2).
                  10  ET-ANNUAL-SALARY            PIC 9(5)V99.
+                 10  ET-DATE-OF-HIRE             PIC 9(8).
 
        01  EMPLOYEE-MASTER-RECORD.
            05  EM-EMPLOYEE-ID              PIC X(5).
@@ -79,6 +143,7 @@
            05  EM-ANNUAL-SALARY            PIC 9(5)V99.
            05  EM-VACATION-HOURS           PIC 9(3).
            05  EM-SICK-HOURS               PIC 9(3)V99.
+           05  EM-DATE-OF-HIRE             PIC 9(8).
 
        PROCEDURE DIVISION.
 
@@ -92,13 +157,70 @@
            OPEN INPUT  EMPTRAN
                 I-O    EMPMASTI
                 OUTPUT ERRTRAN.
+           PERFORM 006-OPEN-AUDIT-LOG-FILE.
+           PERFORM 007-OPEN-NEXTID-CONTROL-FILE.
+           PERFORM 008-OPEN-EMPLOYEE-HISTORY-FILE.
            PERFORM 300-MAINTAIN-INVENTORY-RECORD
                UNTIL TRANSACTION-EOF.
            CLOSE EMPTRAN
                  EMPMASTI
-                 ERRTRAN.
+                 ERRTRAN
+                 AUDTLOG
+                 NEXTID.
+           IF EMPHIST-AVAILABLE
+               CLOSE EMPHIST.
            STOP RUN.
 
+      *****************************************************************
+      * Opens the audit log for append so every run's before/after
+      * images pile up on top of prior runs instead of being wiped out
+      * each time - a payroll dispute over a salary from months back
+      * still needs to be answerable after this run has come and gone.
+      * The first time this file does not exist yet, it is created
+      * here with OUTPUT instead, leaving it empty for this run.
+      *****************************************************************
+       006-OPEN-AUDIT-LOG-FILE.
+
+           OPEN EXTEND AUDTLOG.
+           IF AUDTLOG-NOT-FOUND
+               OPEN OUTPUT AUDTLOG.
+
+      *****************************************************************
+      * Opens the one-record NEXTID control file for random access so
+      * 345-ASSIGN-NEXT-EMPLOYEE-ID can read, increment, and rewrite it
+      * fresh for every blank-ID add transaction instead of relying on
+      * a single priming read at the top of the run (a sequential file
+      * only allows one READ-then-REWRITE cycle per run). The first
+      * time this control file does not exist yet, it is created here
+      * with a starting value of 1 so a brand-new system does not have
+      * to be pre-seeded by hand before the first new-hire transaction
+      * can post.
+      *****************************************************************
+       007-OPEN-NEXTID-CONTROL-FILE.
+
+           OPEN I-O NEXTID.
+           IF NEXTID-NOT-FOUND
+               OPEN OUTPUT NEXTID
+               MOVE "1" TO NI-CONTROL-KEY
+               MOVE 1   TO NI-NEXT-EMPLOYEE-ID
+               WRITE NEXT-ID-RECORD
+               CLOSE NEXTID
+               OPEN I-O NEXTID.
+
+      *****************************************************************
+      * Opens the termination history file for random access so a
+      * rehire transaction can look a former employee's record back
+      * up by employee ID. EMPHIST is maintained by SEQ3000 and may
+      * not exist yet on a system with no batch deletes on record, so
+      * a missing file is not treated as an error - rehire transactions
+      * simply have no history to pull from until SEQ3000 creates one.
+      *****************************************************************
+       008-OPEN-EMPLOYEE-HISTORY-FILE.
+
+           OPEN INPUT EMPHIST.
+           IF EMPHIST-SUCCESSFUL
+               SET EMPHIST-AVAILABLE TO TRUE.
+
       *****************************************************************
       * Reads in information from the transaction file, then performs
       * the appropriate action to the index file based on the
@@ -114,9 +236,11 @@
                    IF MASTER-FOUND
                        PERFORM 330-DELETE-INVENTORY-RECORD
                    ELSE
+                       MOVE "UNKNOWN EMPLOYEE ID" TO ER-REASON-TEXT
                        PERFORM 380-WRITE-ERROR-TRANSACTION
                ELSE IF ADD-RECORD
                    IF MASTER-FOUND
+                       MOVE "DUPLICATE EMPLOYEE ID" TO ER-REASON-TEXT
                        PERFORM 380-WRITE-ERROR-TRANSACTION
                    ELSE
                        PERFORM 340-ADD-EMPLOYEE-RECORD
@@ -124,7 +248,14 @@
                    IF MASTER-FOUND
                        PERFORM 360-CHANGE-INVENTORY-RECORD
                    ELSE
-                       PERFORM 380-WRITE-ERROR-TRANSACTION.
+                       MOVE "UNKNOWN EMPLOYEE ID" TO ER-REASON-TEXT
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+               ELSE IF REHIRE-RECORD
+                   IF MASTER-FOUND
+                       MOVE "DUPLICATE EMPLOYEE ID" TO ER-REASON-TEXT
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+                   ELSE
+                       PERFORM 342-APPLY-REHIRE-TRANSACTION.
 
       *****************************************************************
       * Reads in a transaction record from the transaction file. If the
@@ -138,9 +269,11 @@
                    SET TRANSACTION-EOF TO TRUE.
 
       *****************************************************************
-      * Reads in a record from the index file based on the employee ID 
+      * Reads in a record from the index file based on the employee ID
       * from the transaction record. If a record with the employee ID is
-      * not found, the master found switch is set to false.
+      * not found, the master found switch is set to false. If it is
+      * found, saves a before-image of it for the audit log in case a
+      * change or delete transaction is about to be applied to it.
       *****************************************************************
        320-READ-INVENTORY-MASTER.
 
@@ -149,32 +282,138 @@
                INVALID KEY
                    MOVE "N" TO MASTER-FOUND-SWITCH
                NOT INVALID KEY
-                   SET MASTER-FOUND TO TRUE.
+                   SET MASTER-FOUND TO TRUE
+                   MOVE EMPLOYEE-MASTER-RECORD TO AU-BEFORE-IMAGE-WORK.
 
       *****************************************************************
       * Deletes a record from the index file. The record to be deleted
-      * is based on the employee ID from the transaction record.
+      * is based on the employee ID from the transaction record. Logs
+      * the deleted record's image to the audit log, with no after-
+      * image since the record no longer exists.
       *****************************************************************
        330-DELETE-INVENTORY-RECORD.
 
            DELETE EMPMASTI.
+           MOVE SPACES TO AU-AFTER-IMAGE-WORK.
+           PERFORM 390-WRITE-AUDIT-RECORD.
 
       *****************************************************************
-      * Adds a record to the index file. The information for the new 
+      * Adds a record to the index file. The information for the new
       * record is based on the employee information from the transaction
       * record. Vacation hours and sick hours are set to zero for a new
-      * employee.
+      * employee. Logs the new record to the audit log, with no
+      * before-image since there was no prior record on file. If the
+      * transaction came in with a blank employee ID and 345-ASSIGN-
+      * NEXT-EMPLOYEE-ID could not read/rewrite NEXTID to assign one,
+      * TRANSACTION-EOF is already set and this record is left unposted
+      * instead of writing a blank-keyed record to EMPMASTI/AUDTLOG.
       *****************************************************************
        340-ADD-EMPLOYEE-RECORD.
 
+           IF ET-EMPLOYEE-ID = SPACES
+               PERFORM 345-ASSIGN-NEXT-EMPLOYEE-ID.
+           IF NOT TRANSACTION-EOF
+               MOVE ET-EMPLOYEE-ID        TO EM-EMPLOYEE-ID
+               MOVE ET-EMPLOYEE-NAME      TO EM-EMPLOYEE-NAME
+               MOVE ET-DEPART-CODE        TO EM-DEPART-CODE
+               MOVE ET-JOB-CLASS          TO EM-JOB-CLASS
+               MOVE ET-ANNUAL-SALARY      TO EM-ANNUAL-SALARY
+               MOVE ET-DATE-OF-HIRE       TO EM-DATE-OF-HIRE
+               MOVE ZERO                  TO EM-VACATION-HOURS
+               MOVE ZERO                  TO EM-SICK-HOURS
+               PERFORM 350-WRITE-INVENTORY-RECORD
+               MOVE SPACES                 TO AU-BEFORE-IMAGE-WORK
+               MOVE EMPLOYEE-MASTER-RECORD TO AU-AFTER-IMAGE-WORK
+               PERFORM 390-WRITE-AUDIT-RECORD
+           END-IF.
+
+      *****************************************************************
+      * Assigns the next available employee ID out of the NEXTID
+      * control record to an add transaction that came in with no
+      * employee ID of its own, then advances the control record so
+      * the next blank-ID add transaction gets the following number.
+      * NEXTID is indexed and opened for random access, so this reads
+      * the control record fresh by key every time rather than relying
+      * on a single priming read at the top of the run, then rewrites
+      * it in place - a proper random-access read/rewrite pair works
+      * for every assignment in the run, not just the first one.
+      *****************************************************************
+       345-ASSIGN-NEXT-EMPLOYEE-ID.
+
+           MOVE "1" TO NI-CONTROL-KEY.
+           READ NEXTID
+               INVALID KEY
+                   DISPLAY "READ ERROR ON NEXTID CONTROL RECORD"
+                   DISPLAY "FILE STATUS CODE IS " NEXTID-FILE-STATUS
+                   SET TRANSACTION-EOF TO TRUE.
+           IF NOT TRANSACTION-EOF
+               MOVE NI-NEXT-EMPLOYEE-ID TO ET-EMPLOYEE-ID
+               ADD 1 TO NI-NEXT-EMPLOYEE-ID
+               REWRITE NEXT-ID-RECORD
+                   INVALID KEY
+                       DISPLAY "REWRITE ERROR ON NEXTID CONTROL RECORD"
+                       DISPLAY "FILE STATUS CODE IS " NEXTID-FILE-STATUS
+                       SET TRANSACTION-EOF TO TRUE
+               END-REWRITE.
+
+      *****************************************************************
+      * Looks the rehire transaction's employee ID up in the
+      * termination history file. If the history file is not
+      * available or has no record for this employee ID, the
+      * transaction is rejected to the error file. If a history
+      * record is found, reposts it as a new index record.
+      *****************************************************************
+       342-APPLY-REHIRE-TRANSACTION.
+
+           IF NOT EMPHIST-AVAILABLE
+               MOVE "NO HISTORY ON FILE FOR REHIRE" TO ER-REASON-TEXT
+               PERFORM 380-WRITE-ERROR-TRANSACTION
+           ELSE
+               MOVE ET-EMPLOYEE-ID TO EH-EMPLOYEE-ID
+               READ EMPHIST
+                   INVALID KEY
+                       MOVE "NO HISTORY ON FILE FOR REHIRE"
+                           TO ER-REASON-TEXT
+                       PERFORM 380-WRITE-ERROR-TRANSACTION
+                   NOT INVALID KEY
+                       PERFORM 343-POST-REHIRED-EMPLOYEE-RECORD.
+
+      *****************************************************************
+      * Builds the rehired employee's new index record. Department,
+      * job class, and salary come off the rehire transaction when
+      * present, falling back to the history record's values when the
+      * transaction leaves them blank. Date of hire and accrued
+      * vacation/sick hours always come off the history record so the
+      * employee keeps their original seniority. Logs the repost to
+      * the audit log, with no before-image since there was no prior
+      * index record on file.
+      *****************************************************************
+       343-POST-REHIRED-EMPLOYEE-RECORD.
+
            MOVE ET-EMPLOYEE-ID        TO EM-EMPLOYEE-ID.
-           MOVE ET-EMPLOYEE-NAME      TO EM-EMPLOYEE-NAME.
-           MOVE ET-DEPART-CODE        TO EM-DEPART-CODE.
-           MOVE ET-JOB-CLASS          TO EM-JOB-CLASS.
-           MOVE ET-ANNUAL-SALARY      TO EM-ANNUAL-SALARY.
-           MOVE ZERO                  TO EM-VACATION-HOURS.
-           MOVE ZERO                  TO EM-SICK-HOURS.
+           IF ET-EMPLOYEE-NAME = SPACES
+               MOVE EH-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME
+           ELSE
+               MOVE ET-EMPLOYEE-NAME TO EM-EMPLOYEE-NAME.
+           IF ET-DEPART-CODE = SPACES
+               MOVE EH-DEPART-CODE TO EM-DEPART-CODE
+           ELSE
+               MOVE ET-DEPART-CODE TO EM-DEPART-CODE.
+           IF ET-JOB-CLASS = SPACES
+               MOVE EH-JOB-CLASS TO EM-JOB-CLASS
+           ELSE
+               MOVE ET-JOB-CLASS TO EM-JOB-CLASS.
+           IF ET-ANNUAL-SALARY = ZERO
+               MOVE EH-ANNUAL-SALARY TO EM-ANNUAL-SALARY
+           ELSE
+               MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY.
+           MOVE EH-DATE-OF-HIRE       TO EM-DATE-OF-HIRE.
+           MOVE EH-VACATION-HOURS     TO EM-VACATION-HOURS.
+           MOVE EH-SICK-HOURS         TO EM-SICK-HOURS.
            PERFORM 350-WRITE-INVENTORY-RECORD.
+           MOVE SPACES                 TO AU-BEFORE-IMAGE-WORK.
+           MOVE EMPLOYEE-MASTER-RECORD TO AU-AFTER-IMAGE-WORK.
+           PERFORM 390-WRITE-AUDIT-RECORD.
 
       *****************************************************************
       * Changes a record in the index file. The record to be changed is
@@ -209,6 +448,8 @@
            IF ET-ANNUAL-SALARY NOT = ZERO
                MOVE ET-ANNUAL-SALARY TO EM-ANNUAL-SALARY.
            PERFORM 370-REWRITE-EMPLOYEE-RECORD.
+           MOVE EMPLOYEE-MASTER-RECORD TO AU-AFTER-IMAGE-WORK.
+           PERFORM 390-WRITE-AUDIT-RECORD.
 
       *****************************************************************
       * Rewrites a record in the index file. The record to be rewritten
@@ -222,18 +463,38 @@
            REWRITE INVENTORY-RECORD-AREA FROM EMPLOYEE-MASTER-RECORD.
 
       *****************************************************************
-      * Writes an error transaction to the error file. The information
-      * for the error transaction is based on the employee information
-      * from the transaction record. If an error occurs when writing to
-      * the error file, an error message is displayed and the
-      * transaction EOF switch is set to true.
+      * Writes an error transaction to the error file, along with the
+      * reason code the calling paragraph left in ER-REASON-TEXT. If an
+      * error occurs when writing to the error file, an error message
+      * is displayed and the transaction EOF switch is set to true.
       *****************************************************************
        380-WRITE-ERROR-TRANSACTION.
 
-           WRITE ERROR-TRANSACTION FROM EMPLOYEE-MASTER-RECORD.
+           MOVE EMPLOYEE-TRANSACTION   TO ER-TRANSACTION-DATA.
+           MOVE ER-REASON-TEXT         TO ER-REASON-CODE.
+           MOVE SPACES                 TO ER-REASON-TEXT.
+           WRITE ERROR-TRANSACTION.
            IF NOT ERRTRAN-SUCCESSFUL
                DISPLAY "WRITE ERROR ON ERRTRAN FOR EMPLOYEE ID "
                    ET-EMPLOYEE-ID
                DISPLAY "FILE STATUS CODE IS " ERRTRAN-FILE-STATUS
                SET TRANSACTION-EOF TO TRUE.
 
+      *****************************************************************
+      * Writes a before-and-after image of the add, change, or delete
+      * just applied to EMPMASTI to the audit log, so a prior salary,
+      * department, or job class can still be checked after the fact
+      *****************************************************************
+       390-WRITE-AUDIT-RECORD.
+
+           MOVE ET-TRANSACTION-CODE TO AU-TRANSACTION-CODE.
+           MOVE ET-EMPLOYEE-ID      TO AU-EMPLOYEE-ID.
+           MOVE AU-BEFORE-IMAGE-WORK TO AU-BEFORE-IMAGE.
+           MOVE AU-AFTER-IMAGE-WORK  TO AU-AFTER-IMAGE.
+           WRITE AUDIT-LOG-RECORD.
+           IF NOT AUDTLOG-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON AUDTLOG FOR EMPLOYEE ID "
+                   ET-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " AUDTLOG-FILE-STATUS
+               SET TRANSACTION-EOF TO TRUE.
+
