@@ -0,0 +1,112 @@
+      *****************************************************************
+      * Title..........: SEQ6000 - Payroll Gross Pay Extract
+      * Programmer.....: Ben Stearns
+      * Date...........: 4-20-26
+      * GitHub URL.....: https://github.com/bstearns07/SEQ3000
+      * Program Desc...: Reads the employee master and produces a
+      *                  fixed-format gross pay feed for the payroll
+      *                  system, computing each employee's per-pay-
+      *                  period gross off their annual salary
+      * File Desc......: Reads the NEWEMP master produced by SEQ3000
+      *                  and writes the PAYEXT extract file
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SEQ6000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT NEWEMP  ASSIGN TO NEWEMP.
+           SELECT PAYEXT  ASSIGN TO PAYEXT
+                           FILE STATUS IS PAYEXT-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  NEWEMP.
+
+       01  NEW-MASTER-RECORD.
+           05  NM-EMPLOYEE-ID              PIC X(5).
+           05  NM-EMPLOYEE-NAME            PIC X(30).
+           05  NM-DEPART-CODE              PIC X(5).
+           05  NM-JOB-CLASS                PIC X(2).
+           05  NM-ANNUAL-SALARY            PIC 9(5)V99.
+           05  NM-VACATION-HOURS           PIC 9(3).
+           05  NM-SICK-HOURS               PIC 9(3)V99.
+           05  NM-DATE-OF-HIRE             PIC 9(8).
+
+       FD  PAYEXT.
+
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PE-EMPLOYEE-ID              PIC X(5).
+           05  PE-EMPLOYEE-NAME            PIC X(30).
+           05  PE-DEPART-CODE              PIC X(5).
+           05  PE-GROSS-PAY                PIC 9(5)V99.
+           05  FILLER                      PIC X(13).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  NEWEMP-EOF-SWITCH           PIC X   VALUE "N".
+               88  NEWEMP-EOF                      VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  PAYEXT-FILE-STATUS          PIC XX.
+               88  PAYEXT-SUCCESSFUL               VALUE "00".
+
+       01  PAY-PERIOD-FIELDS.
+           05  PP-PERIODS-PER-YEAR         PIC 9(2) VALUE 26.
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Reads every record on the employee master and writes one
+      * payroll extract record per employee until the master is
+      * exhausted
+      *****************************************************************
+       000-WRITE-PAYROLL-EXTRACT.
+
+           OPEN INPUT  NEWEMP
+                OUTPUT PAYEXT.
+           PERFORM 100-READ-NEW-MASTER-RECORD.
+           PERFORM 200-WRITE-PAYROLL-EXTRACT-RECORD
+               UNTIL NEWEMP-EOF.
+           CLOSE NEWEMP
+                 PAYEXT.
+           STOP RUN.
+
+      *****************************************************************
+      * Reads the next record from the employee master. If the end of
+      * the file is reached, sets the EOF switch to stop the run
+      *****************************************************************
+       100-READ-NEW-MASTER-RECORD.
+
+           READ NEWEMP
+               AT END
+                   SET NEWEMP-EOF TO TRUE.
+
+      *****************************************************************
+      * Builds one payroll extract record off the current master
+      * record, computing the per-pay-period gross off the annual
+      * salary, writes it to PAYEXT, then reads the next master record
+      *****************************************************************
+       200-WRITE-PAYROLL-EXTRACT-RECORD.
+
+           MOVE NM-EMPLOYEE-ID     TO PE-EMPLOYEE-ID.
+           MOVE NM-EMPLOYEE-NAME   TO PE-EMPLOYEE-NAME.
+           MOVE NM-DEPART-CODE     TO PE-DEPART-CODE.
+           COMPUTE PE-GROSS-PAY ROUNDED =
+               NM-ANNUAL-SALARY / PP-PERIODS-PER-YEAR.
+           WRITE PAYROLL-EXTRACT-RECORD.
+           IF NOT PAYEXT-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON PAYEXT FOR EMPLOYEE ID "
+                   NM-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " PAYEXT-FILE-STATUS
+               SET NEWEMP-EOF TO TRUE.
+           IF NOT NEWEMP-EOF
+               PERFORM 100-READ-NEW-MASTER-RECORD.
