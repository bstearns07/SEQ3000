@@ -0,0 +1,241 @@
+      *****************************************************************
+      * Title..........: SEQ4000 - Employee Leave Accrual
+      * Programmer.....: Ben Stearns
+      * Date...........: 4-20-26
+      * GitHub URL.....: https://github.com/bstearns07/SEQ3000
+      * Program Desc...: Monthly batch run that accrues vacation and
+      *                  sick hours for each employee based on how
+      *                  long they have been on staff (NM/EM-DATE-OF-
+      *                  HIRE), replacing the manual leave calculation
+      *                  that used to be keyed in by hand every month.
+      *                  Walks the EMPMASTI index file and updates it
+      *                  in place, then walks the OLDEMP/NEWEMP
+      *                  sequential master chain the same way, since
+      *                  SEQ1001/SEQ2001 and SEQ3000 each maintain
+      *                  their own master store and neither one is
+      *                  updated by the other.
+      * File Desc......: Updates EM-VACATION-HOURS and EM-SICK-HOURS
+      *                  in place on the EMPMASTI index file, and
+      *                  carries the same accrual through from OLDEMP
+      *                  to NM-VACATION-HOURS/NM-SICK-HOURS on NEWEMP
+      *****************************************************************
+
+       IDENTIFICATION DIVISION.
+
+       PROGRAM-ID. SEQ4000.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT EMPMASTI ASSIGN TO EMPMASTI
+                           ORGANIZATION IS INDEXED
+                           ACCESS IS SEQUENTIAL
+                           RECORD KEY IS IR-EMPLOYEE-ID.
+           SELECT OLDEMP  ASSIGN TO OLDEMP.
+           SELECT NEWEMP  ASSIGN TO NEWEMP
+                           FILE STATUS IS NEWMAST-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD  EMPMASTI.
+
+       01  INVENTORY-RECORD-AREA.
+           05  IR-EMPLOYEE-ID          PIC X(5).
+           05  FILLER                  PIC X(60).
+
+       FD  OLDEMP.
+
+       01  OLD-MASTER-RECORD       PIC X(65).
+
+       FD  NEWEMP.
+
+       01  NEW-MASTER-RECORD.
+           05  NM-EMPLOYEE-ID              PIC X(5).
+           05  NM-EMPLOYEE-NAME            PIC X(30).
+           05  NM-DEPART-CODE              PIC X(5).
+           05  NM-JOB-CLASS                PIC X(2).
+           05  NM-ANNUAL-SALARY            PIC 9(5)V99.
+           05  NM-VACATION-HOURS           PIC 9(3).
+           05  NM-SICK-HOURS               PIC 9(3)V99.
+           05  NM-DATE-OF-HIRE             PIC 9(8).
+
+       WORKING-STORAGE SECTION.
+
+       01  SWITCHES.
+           05  EMPMASTI-EOF-SWITCH     PIC X   VALUE "N".
+               88  EMPMASTI-EOF                VALUE "Y".
+           05  OLDEMP-EOF-SWITCH       PIC X   VALUE "N".
+               88  OLDEMP-EOF                  VALUE "Y".
+
+       01  FILE-STATUS-FIELDS.
+           05  NEWMAST-FILE-STATUS     PIC XX.
+               88  NEWMAST-SUCCESSFUL          VALUE "00".
+
+       01  RUN-DATE-FIELDS.
+           05  RUN-DATE.
+               10  RUN-YEAR             PIC 9(4).
+               10  RUN-MONTH            PIC 9(2).
+               10  RUN-DAY              PIC 9(2).
+
+       01  SERVICE-FIELDS.
+           05  SVC-YEARS-OF-SERVICE    PIC 9(3).
+           05  SVC-MONTHLY-VACATION    PIC 9(3).
+           05  SVC-MONTHLY-SICK        PIC 9(3)V99.
+
+       01  EMPLOYEE-MASTER-RECORD.
+           05  EM-EMPLOYEE-ID              PIC X(5).
+           05  EM-EMPLOYEE-NAME            PIC X(30).
+           05  EM-DEPART-CODE              PIC X(5).
+           05  EM-JOB-CLASS                PIC X(2).
+           05  EM-ANNUAL-SALARY            PIC 9(5)V99.
+           05  EM-VACATION-HOURS           PIC 9(3).
+           05  EM-SICK-HOURS               PIC 9(3)V99.
+           05  EM-DATE-OF-HIRE.
+               10  EM-HIRE-YEAR             PIC 9(4).
+               10  EM-HIRE-MONTH            PIC 9(2).
+               10  EM-HIRE-DAY              PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+      *****************************************************************
+      * Opens the employee index file for update, gets today's date,
+      * then accrues leave for every record in the file until the end
+      * of the file is reached. Then makes the same pass over the
+      * OLDEMP/NEWEMP sequential master chain, since SEQ3000's own
+      * NM-VACATION-HOURS/NM-SICK-HOURS are a separate master store
+      * from EMPMASTI and nothing else ever updates them
+      *****************************************************************
+       000-ACCRUE-EMPLOYEE-LEAVE.
+
+           ACCEPT RUN-DATE FROM DATE YYYYMMDD.
+           OPEN I-O EMPMASTI.
+           PERFORM 100-ACCRUE-EMPLOYEE-RECORD
+               UNTIL EMPMASTI-EOF.
+           CLOSE EMPMASTI.
+           OPEN INPUT OLDEMP
+                OUTPUT NEWEMP.
+           PERFORM 200-ACCRUE-SEQUENTIAL-RECORD
+               UNTIL OLDEMP-EOF.
+           CLOSE OLDEMP
+                 NEWEMP.
+           STOP RUN.
+
+      *****************************************************************
+      * Reads the next master record and, unless at end of file,
+      * computes and posts that employee's monthly accrual
+      *****************************************************************
+       100-ACCRUE-EMPLOYEE-RECORD.
+
+           PERFORM 110-READ-MASTER-RECORD.
+           IF NOT EMPMASTI-EOF
+               PERFORM 120-COMPUTE-ACCRUAL
+               PERFORM 130-REWRITE-MASTER-RECORD.
+
+      *****************************************************************
+      * Reads the next record from the employee index file. If the end
+      * of the file is reached, sets the EOF switch to stop the run
+      *****************************************************************
+       110-READ-MASTER-RECORD.
+
+           READ EMPMASTI INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   SET EMPMASTI-EOF TO TRUE.
+
+      *****************************************************************
+      * Derives whole years of service from the employee's date of
+      * hire and today's date, looks up the monthly vacation/sick
+      * accrual rate for that seniority band, and adds it to the
+      * employee's accrued hours
+      *****************************************************************
+       120-COMPUTE-ACCRUAL.
+
+           COMPUTE SVC-YEARS-OF-SERVICE = RUN-YEAR - EM-HIRE-YEAR.
+           IF RUN-MONTH < EM-HIRE-MONTH
+               SUBTRACT 1 FROM SVC-YEARS-OF-SERVICE
+           ELSE
+               IF RUN-MONTH = EM-HIRE-MONTH
+                   AND RUN-DAY < EM-HIRE-DAY
+                       SUBTRACT 1 FROM SVC-YEARS-OF-SERVICE.
+
+           IF SVC-YEARS-OF-SERVICE < 1
+               MOVE 8  TO SVC-MONTHLY-VACATION
+               MOVE 4  TO SVC-MONTHLY-SICK
+           ELSE
+               IF SVC-YEARS-OF-SERVICE < 5
+                   MOVE 10 TO SVC-MONTHLY-VACATION
+                   MOVE 6  TO SVC-MONTHLY-SICK
+               ELSE
+                   IF SVC-YEARS-OF-SERVICE < 10
+                       MOVE 14 TO SVC-MONTHLY-VACATION
+                       MOVE 8  TO SVC-MONTHLY-SICK
+                   ELSE
+                       MOVE 18 TO SVC-MONTHLY-VACATION
+                       MOVE 8  TO SVC-MONTHLY-SICK.
+
+      *    nothing anywhere in the system ever decrements these
+      *    balances, so ON SIZE ERROR catches the month a long-service
+      *    employee's accrued hours would otherwise silently wrap
+      *    instead of quietly corrupting the balance
+           ADD SVC-MONTHLY-VACATION TO EM-VACATION-HOURS
+               ON SIZE ERROR
+                   DISPLAY "VACATION HOURS OVERFLOW FOR EMPLOYEE ID "
+                       EM-EMPLOYEE-ID
+                   MOVE 999 TO EM-VACATION-HOURS
+           END-ADD.
+           ADD SVC-MONTHLY-SICK TO EM-SICK-HOURS
+               ON SIZE ERROR
+                   DISPLAY "SICK HOURS OVERFLOW FOR EMPLOYEE ID "
+                       EM-EMPLOYEE-ID
+                   MOVE 999.99 TO EM-SICK-HOURS
+           END-ADD.
+
+      *****************************************************************
+      * Rewrites the updated record back to the employee index file in
+      * place
+      *****************************************************************
+       130-REWRITE-MASTER-RECORD.
+
+           REWRITE INVENTORY-RECORD-AREA FROM EMPLOYEE-MASTER-RECORD
+               INVALID KEY
+                   DISPLAY "REWRITE ERROR ON EMPMASTI FOR EMPLOYEE ID "
+                       EM-EMPLOYEE-ID
+                   SET EMPMASTI-EOF TO TRUE.
+
+      *****************************************************************
+      * Reads the next record from the OLDEMP sequential master and,
+      * unless at end of file, computes and posts that employee's
+      * monthly accrual before writing it through to NEWEMP
+      *****************************************************************
+       200-ACCRUE-SEQUENTIAL-RECORD.
+
+           PERFORM 210-READ-OLD-MASTER-RECORD.
+           IF NOT OLDEMP-EOF
+               PERFORM 120-COMPUTE-ACCRUAL
+               PERFORM 220-WRITE-NEW-MASTER-RECORD.
+
+      *****************************************************************
+      * Reads the next record from OLDEMP. If the end of the file is
+      * reached, sets the OLDEMP EOF switch to stop this pass
+      *****************************************************************
+       210-READ-OLD-MASTER-RECORD.
+
+           READ OLDEMP INTO EMPLOYEE-MASTER-RECORD
+               AT END
+                   SET OLDEMP-EOF TO TRUE.
+
+      *****************************************************************
+      * Writes the accrued record through to NEWEMP, the same
+      * write-error handling SEQ3000 uses for this file
+      *****************************************************************
+       220-WRITE-NEW-MASTER-RECORD.
+
+           WRITE NEW-MASTER-RECORD FROM EMPLOYEE-MASTER-RECORD.
+           IF NOT NEWMAST-SUCCESSFUL
+               DISPLAY "WRITE ERROR ON NEWEMP FOR EMPLOYEE ID "
+                   EM-EMPLOYEE-ID
+               DISPLAY "FILE STATUS CODE IS " NEWMAST-FILE-STATUS
+               SET OLDEMP-EOF TO TRUE.
